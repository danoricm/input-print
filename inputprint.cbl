@@ -1,12 +1,628 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. InputPrint.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Input PIC X(100).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter some text: ".
-           ACCEPT Input.
-           DISPLAY "You entered: " Input.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    INPUTPRINT.
+000120 AUTHOR.        D. ORIC.
+000130 INSTALLATION.  DATA ENTRY SYSTEMS.
+000140 DATE-WRITTEN.  2019-04-02.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 2019-04-02  DRO  ORIGINAL PROGRAM - ACCEPT/DISPLAY OF ONE
+000200*                  FREE-FORM TEXT ENTRY.
+000210* 2026-08-09  DRO  ADDED INPTLOG AUDIT TRAIL FILE.  EVERY ENTRY
+000220*                  KEYED IN IS NOW WRITTEN TO A DATED LOG RECORD
+000230*                  RATHER THAN BEING LOST AT STOP RUN.
+000240* 2026-08-09  DRO  ADDED BATCH MODE.  A RUN-MODE PASSED IN VIA
+000250*                  PARM SELECTS BETWEEN THE ORIGINAL INTERACTIVE
+000260*                  ACCEPT AND A NEW BATCH LOOP THAT READS
+000270*                  SUCCESSIVE RECORDS FROM INPTIN UNTIL EOF.
+000280* 2026-08-09  DRO  ADDED ENTRY VALIDATION.  BLANK ENTRIES ARE
+000290*                  NOW REJECTED (RE-PROMPTED IN INTERACTIVE
+000300*                  MODE) AND A WARNING IS ISSUED WHEN AN ENTRY
+000310*                  LOOKS TO HAVE FILLED THE 100-CHARACTER FIELD.
+000320* 2026-08-09  DRO  SWITCHED THE FLAT 100-BYTE ENTRY TO THE
+000330*                  INPTREC COPYBOOK LAYOUT (ENTRY-ID, ENTRY-DATE,
+000340*                  DESCRIPTION) SO INPTIN, INPTLOG AND ANY FUTURE
+000350*                  PROGRAM SHARE ONE RECORD SHAPE.
+000360* 2026-08-09  DRO  ADDED THE INPTRPT END-OF-RUN SUMMARY REPORT
+000370*                  OF RECORDS READ/ACCEPTED/REJECTED.
+000380* 2026-08-09  DRO  ADDED INPTCKPT CHECKPOINT/RESTART SUPPORT FOR
+000390*                  LARGE BATCH RUNS.  THE BATCH LOOP PERIODICALLY
+000400*                  SAVES THE LAST-PROCESSED RECORD NUMBER, AND A
+000410*                  RESTART POINT PASSED IN VIA PARM SKIPS PAST
+000420*                  ALREADY-PROCESSED RECORDS ON THE NEXT RUN.
+000430* 2026-08-09  DRO  ADDED INPTCTL CONTROL-TOTAL RECONCILIATION.
+000440*                  BATCH RUNS COMPARE RECORDS READ AGAINST THE
+000450*                  EXPECTED COUNT ON INPTCTL AND SET A DISTINCT
+000460*                  RETURN CODE ON MISMATCH.
+000470* 2026-08-09  DRO  ADDED RECORD-TYPE DISCRIMINATION.  EVERY ENTRY
+000480*                  NOW CARRIES AN ADD/CORRECT/DELETE CODE AND IS
+000490*                  ROUTED TO TYPE-SPECIFIC PROCESSING RATHER THAN
+000500*                  ONE-SIZE-FITS-ALL DISPLAY.
+000510* 2026-08-09  DRO  REPLACED THE BARE ACCEPT/DISPLAY WITH A
+000520*                  MAINTENANCE SCREEN (CONFIRM/EDIT/CANCEL) SO A
+000530*                  MISTYPED ENTRY CAN BE CAUGHT IN THE SAME
+000540*                  SESSION.
+000550* 2026-08-09  DRO  ADDED THE INPTIF FIXED-FORMAT INTERFACE FILE.
+000560*                  EVERY ENTRY PROCESSED IS NOW ALSO WRITTEN IN
+000570*                  THE INPTREC LAYOUT FOR DOWNSTREAM SYSTEMS TO
+000580*                  PICK UP.
+000590*----------------------------------------------------------------
+000600
+000610 ENVIRONMENT DIVISION.
+000620 CONFIGURATION SECTION.
+000630 SOURCE-COMPUTER.   IBM-370.
+000640 OBJECT-COMPUTER.   IBM-370.
+000650 SPECIAL-NAMES.
+000660     CONSOLE IS CONSOLE.
+000670
+000680 INPUT-OUTPUT SECTION.
+000690 FILE-CONTROL.
+000700     SELECT INPTLOG-FILE ASSIGN TO INPTLOG
+000710         ORGANIZATION IS SEQUENTIAL.
+000720
+000730     SELECT INPTIN-FILE  ASSIGN TO INPTIN
+000740         ORGANIZATION IS SEQUENTIAL.
+000750
+000760     SELECT INPTRPT-FILE ASSIGN TO INPTRPT
+000770         ORGANIZATION IS SEQUENTIAL.
+000780
+000790     SELECT INPTCKPT-FILE ASSIGN TO INPTCKPT
+000800         ORGANIZATION IS SEQUENTIAL.
+000810
+000820     SELECT INPTCTL-FILE ASSIGN TO INPTCTL
+000830         ORGANIZATION IS SEQUENTIAL.
+000840
+000850     SELECT INPTIF-FILE  ASSIGN TO INPTIF
+000860         ORGANIZATION IS SEQUENTIAL.
+000870
+000880 DATA DIVISION.
+000890 FILE SECTION.
+000900 FD  INPTLOG-FILE
+000910     RECORDING MODE IS F
+000920     LABEL RECORDS ARE STANDARD.
+000930 01  INPTLOG-RECORD.
+000940     05  LOG-RUN-DATE           PIC 9(08).
+000950     05  LOG-RUN-TIME           PIC 9(08).
+000960     05  LOG-STATUS             PIC X(01).
+000970         88  LOG-STATUS-ACCEPTED   VALUE "A".
+000980         88  LOG-STATUS-REJECTED   VALUE "R".
+000990     COPY INPTREC REPLACING LEADING ==INPT-== BY ==LOG-==,
+001000         ==01  INPT-RECORD== BY ==05  LOG-ENTRY==.
+001010
+001020 FD  INPTIN-FILE
+001030     RECORDING MODE IS F
+001040     LABEL RECORDS ARE STANDARD.
+001050     COPY INPTREC REPLACING LEADING ==INPT-== BY ==INPTIN-==.
+001060
+001070 FD  INPTRPT-FILE
+001080     RECORDING MODE IS F
+001090     LABEL RECORDS ARE STANDARD.
+001100 01  INPTRPT-LINE                   PIC X(80).
+001110
+001120 FD  INPTCKPT-FILE
+001130     RECORDING MODE IS F
+001140     LABEL RECORDS ARE STANDARD.
+001150 01  INPTCKPT-RECORD.
+001160     05  CKPT-LAST-RECORD-NUMBER    PIC 9(06).
+001170
+001180 FD  INPTCTL-FILE
+001190     RECORDING MODE IS F
+001200     LABEL RECORDS ARE STANDARD.
+001210 01  INPTCTL-RECORD.
+001220     05  CTL-EXPECTED-COUNT        PIC 9(06).
+001230
+001240 FD  INPTIF-FILE
+001250     RECORDING MODE IS F
+001260     LABEL RECORDS ARE STANDARD.
+001270     COPY INPTREC REPLACING LEADING ==INPT-== BY ==INPTIF-==.
+001280
+001290 WORKING-STORAGE SECTION.
+001300 COPY INPTREC REPLACING LEADING ==INPT-== BY ==IPTWK-==.
+001310
+001320 77  IPT-NEXT-ENTRY-ID          PIC 9(06) COMP VALUE 0.
+001330 77  IPT-RUN-DATE               PIC 9(08).
+001340 77  IPT-RUN-TIME               PIC 9(08).
+001350
+001360 77  IPT-RUN-MODE-SWITCH        PIC X(01).
+001370     88  IPT-BATCH-MODE         VALUE "B".
+001380     88  IPT-INTERACTIVE-MODE   VALUE "I".
+001390
+001400 77  IPT-EOF-SWITCH             PIC X(01) VALUE "N".
+001410     88  IPT-EOF-YES            VALUE "Y".
+001420
+001430 77  IPT-VALID-SWITCH           PIC X(01) VALUE "N".
+001440     88  IPT-RECORD-VALID       VALUE "Y".
+001450     88  IPT-RECORD-INVALID     VALUE "N".
+001460
+001470 77  IPT-RECORDS-READ           PIC 9(06) COMP VALUE 0.
+001480 77  IPT-RECORDS-ACCEPTED       PIC 9(06) COMP VALUE 0.
+001490 77  IPT-RECORDS-REJECTED       PIC 9(06) COMP VALUE 0.
+001500 77  IPT-RECORDS-SKIPPED        PIC 9(06) COMP VALUE 0.
+001510
+001520 77  IPT-EDIT-COUNT             PIC ZZZ,ZZ9.
+001530
+001540 77  IPT-RESTART-POINT          PIC 9(06) COMP VALUE 0.
+001550 77  IPT-CHECKPOINT-INTERVAL    PIC 9(04) COMP VALUE 50.
+001560 77  IPT-CKPT-QUOTIENT          PIC 9(06) COMP.
+001570 77  IPT-CKPT-REMAINDER         PIC 9(04) COMP.
+001580
+001590 77  IPT-EXPECTED-COUNT         PIC 9(06) COMP VALUE 0.
+001600 77  IPT-RETURN-CODE            PIC 9(02) COMP VALUE 0.
+001610
+001620 77  IPT-CHOICE-SWITCH          PIC X(01).
+001630     88  IPT-CHOICE-CONFIRM     VALUE "C".
+001640     88  IPT-CHOICE-EDIT        VALUE "E".
+001650     88  IPT-CHOICE-CANCEL      VALUE "X".
+001660
+001670 LINKAGE SECTION.
+001680 01  IPT-PARM.
+001690     05  IPT-PARM-LENGTH        PIC S9(04) COMP.
+001700     05  IPT-PARM-RUN-MODE      PIC X(01).
+001710     05  IPT-PARM-RESTART-POINT PIC 9(06).
+001720     05  FILLER                 PIC X(13).
+001730
+001740*----------------------------------------------------------------
+001750* IPT-ENTRY-SCREEN
+001760*     OPERATOR MAINTENANCE SCREEN USED IN PLACE OF THE OLD BARE
+001770*     ACCEPT/DISPLAY.  SHOWS THE ENTRY JUST KEYED BACK TO THE
+001780*     OPERATOR AND TAKES A CONFIRM/EDIT/CANCEL CHOICE BEFORE THE
+001790*     ENTRY IS COMMITTED TO THE LOG.
+001800*----------------------------------------------------------------
+001810 SCREEN SECTION.
+001820 01  IPT-ENTRY-SCREEN.
+001830     05  BLANK SCREEN.
+001840     05  LINE 1  COLUMN 1   VALUE "INPUTPRINT ENTRY MAINTENANCE".
+001850     05  LINE 3  COLUMN 1   VALUE "TYPE (A/C/D) : ".
+001860     05  LINE 3  COLUMN 17  PIC X(01) FROM IPTWK-RECORD-TYPE.
+001870     05  LINE 4  COLUMN 1   VALUE "DESCRIPTION   : ".
+001880     05  LINE 4  COLUMN 17  PIC X(64)
+001890         FROM IPTWK-DESCRIPTION(1:64).
+001900     05  LINE 5  COLUMN 17  PIC X(21)
+001910         FROM IPTWK-DESCRIPTION(65:21).
+001920     05  LINE 7  COLUMN 1
+001930         VALUE "CONFIRM (C), EDIT (E), OR CANCEL (X)? ".
+001940     05  LINE 7  COLUMN 40  PIC X(01) TO IPT-CHOICE-SWITCH.
+001950
+001960 PROCEDURE DIVISION USING IPT-PARM.
+001970*----------------------------------------------------------------
+001980* 0000-MAINLINE
+001990*     TOP-LEVEL FLOW OF CONTROL FOR THE PROGRAM.  BATCH RUNS
+002000*     PROCESS INPTIN TO END OF FILE; INTERACTIVE RUNS PROMPT
+002010*     THE OPERATOR ONCE.
+002020*----------------------------------------------------------------
+002030 0000-MAINLINE.
+002040     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002050     IF IPT-BATCH-MODE
+002060         PERFORM 3000-BATCH-CONTROL THRU 3000-EXIT
+002070     ELSE
+002080         PERFORM 2000-ACCEPT-AND-DISPLAY THRU 2000-EXIT
+002090     END-IF.
+002100     PERFORM 6000-RECONCILE-CONTROL-TOTAL THRU 6000-EXIT.
+002110     PERFORM 7000-PRODUCE-SUMMARY THRU 7000-EXIT.
+002120     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002130     MOVE IPT-RETURN-CODE TO RETURN-CODE.
+002140     STOP RUN.
+002150
+002160*----------------------------------------------------------------
+002170* 1000-INITIALIZE
+002180*     ESTABLISH THE RUN MODE FROM THE PARM, OPEN THE AUDIT LOG
+002190*     AND (FOR BATCH) THE INPUT FILE, AND CAPTURE THE RUN
+002200*     DATE/TIME STAMP CARRIED ON EVERY LOG RECORD WRITTEN THIS
+002210*     RUN.
+002220*----------------------------------------------------------------
+002230 1000-INITIALIZE.
+002240     MOVE IPT-PARM-RUN-MODE TO IPT-RUN-MODE-SWITCH.
+002250     IF IPT-RUN-MODE-SWITCH NOT = "B"
+002260         MOVE "I" TO IPT-RUN-MODE-SWITCH
+002270     END-IF.
+002280     IF IPT-BATCH-MODE
+002290         MOVE IPT-PARM-RESTART-POINT TO IPT-RESTART-POINT
+002300     END-IF.
+002310     IF IPT-RESTART-POINT > 0
+002320         OPEN EXTEND INPTLOG-FILE
+002330         OPEN EXTEND INPTIF-FILE
+002340     ELSE
+002350         OPEN OUTPUT INPTLOG-FILE
+002360         OPEN OUTPUT INPTIF-FILE
+002370     END-IF.
+002380     OPEN OUTPUT INPTRPT-FILE.
+002390     ACCEPT IPT-RUN-DATE FROM DATE YYYYMMDD.
+002400     ACCEPT IPT-RUN-TIME FROM TIME.
+002410     IF IPT-BATCH-MODE
+002420         OPEN INPUT INPTIN-FILE
+002430         OPEN INPUT INPTCTL-FILE
+002440         PERFORM 3050-READ-INPUT-RECORD THRU 3050-EXIT
+002450         IF IPT-RESTART-POINT > 0
+002460             PERFORM 3060-SKIP-TO-RESTART THRU 3060-EXIT
+002470         END-IF
+002480     END-IF.
+002490 1000-EXIT.
+002500     EXIT.
+002510
+002520*----------------------------------------------------------------
+002530* 2000-ACCEPT-AND-DISPLAY
+002540*     PROMPT THE OPERATOR FOR ONE ENTRY, DISPLAY IT BACK, AND
+002550*     WRITE IT TO THE AUDIT LOG SO THE ENTRY IS NOT LOST.
+002560*----------------------------------------------------------------
+002570 2000-ACCEPT-AND-DISPLAY.
+002580     SET IPT-RECORD-INVALID TO TRUE.
+002590     PERFORM 2050-ACCEPT-ENTRY THRU 2050-EXIT
+002600         UNTIL IPT-RECORD-VALID.
+002610     PERFORM 2060-CONFIRM-ENTRY THRU 2060-EXIT
+002620         UNTIL IPT-CHOICE-CONFIRM OR IPT-CHOICE-CANCEL.
+002630     IF IPT-CHOICE-CANCEL
+002640         ADD 1 TO IPT-RECORDS-REJECTED
+002650     ELSE
+002660         PERFORM 5000-DISPATCH-BY-TYPE THRU 5000-EXIT
+002670         ADD 1 TO IPT-RECORDS-ACCEPTED
+002680     END-IF.
+002690 2000-EXIT.
+002700     EXIT.
+002710
+002720*----------------------------------------------------------------
+002730* 2050-ACCEPT-ENTRY
+002740*     PROMPT FOR AND VALIDATE ONE ENTRY.  RE-PROMPTS (BY
+002750*     RETURNING CONTROL TO 2000-ACCEPT-AND-DISPLAY'S PERFORM)
+002760*     WHENEVER THE ENTRY IS REJECTED AS BLANK OR CARRIES AN
+002770*     UNRECOGNIZED TYPE CODE.  THE ENTRY-ID AND ENTRY-DATE ARE
+002780*     SYSTEM-ASSIGNED RATHER THAN KEYED.
+002790 2050-ACCEPT-ENTRY.
+002800     DISPLAY "Enter type (A=Add, C=Correct, D=Delete): "
+002810         UPON CONSOLE.
+002820     ACCEPT IPTWK-RECORD-TYPE FROM CONSOLE.
+002830     DISPLAY "Enter some text: " UPON CONSOLE.
+002840     ACCEPT IPTWK-DESCRIPTION FROM CONSOLE.
+002850     ADD 1 TO IPT-NEXT-ENTRY-ID.
+002860     MOVE IPT-NEXT-ENTRY-ID TO IPTWK-ENTRY-ID.
+002870     MOVE IPT-RUN-DATE TO IPTWK-ENTRY-DATE.
+002880     ADD 1 TO IPT-RECORDS-READ.
+002890     PERFORM 4000-VALIDATE-ENTRY THRU 4000-EXIT.
+002900     IF IPT-RECORD-INVALID
+002910         ADD 1 TO IPT-RECORDS-REJECTED
+002920     END-IF.
+002930 2050-EXIT.
+002940     EXIT.
+002950
+002960*----------------------------------------------------------------
+002970* 2060-CONFIRM-ENTRY
+002980*     SHOW THE ENTRY JUST KEYED BACK TO THE OPERATOR ON THE
+002990*     MAINTENANCE SCREEN AND TAKE A CONFIRM/EDIT/CANCEL CHOICE.
+003000*     EDIT SENDS THE OPERATOR BACK THROUGH 2050-ACCEPT-ENTRY TO
+003010*     RETYPE THE TYPE CODE AND DESCRIPTION; CANCEL DISCARDS THE
+003020*     ENTRY WITHOUT LOGGING IT.
+003030*----------------------------------------------------------------
+003040 2060-CONFIRM-ENTRY.
+003050     ACCEPT IPT-ENTRY-SCREEN.
+003060     EVALUATE TRUE
+003070         WHEN IPT-CHOICE-EDIT
+003080             SET IPT-RECORD-INVALID TO TRUE
+003090             PERFORM 2050-ACCEPT-ENTRY THRU 2050-EXIT
+003100                 UNTIL IPT-RECORD-VALID
+003110         WHEN IPT-CHOICE-CONFIRM
+003120             CONTINUE
+003130         WHEN IPT-CHOICE-CANCEL
+003140             CONTINUE
+003150         WHEN OTHER
+003160             DISPLAY "*** INVALID CHOICE - ENTER C, E, OR X ***"
+003170                 UPON CONSOLE
+003180     END-EVALUATE.
+003190 2060-EXIT.
+003200     EXIT.
+003210
+003220*----------------------------------------------------------------
+003230* 2100-WRITE-LOG-RECORD
+003240*     BUILD AND WRITE ONE INPTLOG RECORD FOR THE ENTRY JUST
+003250*     ACCEPTED OR READ.
+003260*----------------------------------------------------------------
+003270 2100-WRITE-LOG-RECORD.
+003280     MOVE IPT-RUN-DATE TO LOG-RUN-DATE.
+003290     MOVE IPT-RUN-TIME TO LOG-RUN-TIME.
+003300     IF IPT-RECORD-VALID
+003310         SET LOG-STATUS-ACCEPTED TO TRUE
+003320     ELSE
+003330         SET LOG-STATUS-REJECTED TO TRUE
+003340     END-IF.
+003350     MOVE IPTWK-RECORD-TYPE TO LOG-RECORD-TYPE.
+003360     MOVE IPTWK-ENTRY-ID TO LOG-ENTRY-ID.
+003370     MOVE IPTWK-ENTRY-DATE TO LOG-ENTRY-DATE.
+003380     MOVE IPTWK-DESCRIPTION TO LOG-DESCRIPTION.
+003390     WRITE INPTLOG-RECORD.
+003400 2100-EXIT.
+003410     EXIT.
+003420
+003430*----------------------------------------------------------------
+003440* 2200-WRITE-INTERFACE-RECORD
+003450*     BUILD AND WRITE ONE INPTIF RECORD FOR THE ENTRY JUST
+003460*     ACCEPTED OR READ, IN THE SAME COPYBOOK LAYOUT AS INPTIN AND
+003470*     INPTLOG, SO DOWNSTREAM JOBS CAN PICK UP EVERYTHING THIS RUN
+003480*     PROCESSED AS THEIR OWN INPUT.
+003490*----------------------------------------------------------------
+003500 2200-WRITE-INTERFACE-RECORD.
+003510     MOVE IPTWK-RECORD-TYPE TO INPTIF-RECORD-TYPE.
+003520     MOVE IPTWK-ENTRY-ID TO INPTIF-ENTRY-ID.
+003530     MOVE IPTWK-ENTRY-DATE TO INPTIF-ENTRY-DATE.
+003540     MOVE IPTWK-DESCRIPTION TO INPTIF-DESCRIPTION.
+003550     WRITE INPTIF-RECORD.
+003560 2200-EXIT.
+003570     EXIT.
+003580
+003590*----------------------------------------------------------------
+003600* 3000-BATCH-CONTROL
+003610*     DRIVE THE BATCH READ LOOP UNTIL END OF FILE ON INPTIN.
+003620*----------------------------------------------------------------
+003630 3000-BATCH-CONTROL.
+003640     PERFORM 3100-PROCESS-BATCH-RECORD THRU 3100-EXIT
+003650         UNTIL IPT-EOF-YES.
+003660 3000-EXIT.
+003670     EXIT.
+003680
+003690*----------------------------------------------------------------
+003700* 3050-READ-INPUT-RECORD
+003710*     READ THE NEXT RECORD FROM INPTIN, SETTING THE EOF SWITCH
+003720*     WHEN THE FILE IS EXHAUSTED.  A RECORD READ AT OR BELOW THE
+003730*     RESTART POINT WAS ALREADY HANDLED ON THE PRIOR RUN, SO IT IS
+003740*     COUNTED AS SKIPPED RATHER THAN READ/ACCEPTED/REJECTED, SO
+003750*     THE END-OF-RUN SUMMARY STILL RECONCILES.
+003760*----------------------------------------------------------------
+003770 3050-READ-INPUT-RECORD.
+003780     READ INPTIN-FILE
+003790         AT END
+003800             SET IPT-EOF-YES TO TRUE
+003810         NOT AT END
+003820             ADD 1 TO IPT-RECORDS-READ
+003830             IF IPT-RESTART-POINT > 0
+003840                     AND IPT-RECORDS-READ NOT > IPT-RESTART-POINT
+003850                 ADD 1 TO IPT-RECORDS-SKIPPED
+003860             END-IF
+003870             MOVE INPTIN-RECORD-TYPE TO IPTWK-RECORD-TYPE
+003880             MOVE INPTIN-ENTRY-ID TO IPTWK-ENTRY-ID
+003890             MOVE INPTIN-ENTRY-DATE TO IPTWK-ENTRY-DATE
+003900             MOVE INPTIN-DESCRIPTION TO IPTWK-DESCRIPTION
+003910     END-READ.
+003920 3050-EXIT.
+003930     EXIT.
+003940
+003950*----------------------------------------------------------------
+003960* 3060-SKIP-TO-RESTART
+003970*     ON A RESTARTED RUN, READ (WITHOUT PROCESSING OR LOGGING)
+003980*     PAST THE RECORDS ALREADY HANDLED BEFORE THE PRIOR RUN
+003990*     ABENDED, SO THEY ARE NOT DOUBLE-LOGGED.  THE CHECKPOINTED
+004000*     RECORD ITSELF WAS ALREADY PROCESSED, SO THE LOOP MUST READ
+004010*     ONE PAST IT RATHER THAN STOPPING ON IT.
+004020*----------------------------------------------------------------
+004030 3060-SKIP-TO-RESTART.
+004040     PERFORM 3050-READ-INPUT-RECORD THRU 3050-EXIT
+004050         UNTIL IPT-RECORDS-READ > IPT-RESTART-POINT
+004060             OR IPT-EOF-YES.
+004070 3060-EXIT.
+004080     EXIT.
+004090
+004100*----------------------------------------------------------------
+004110* 3100-PROCESS-BATCH-RECORD
+004120*     APPLY THE SAME "YOU ENTERED" PROCESSING TO THE CURRENT
+004130*     BATCH RECORD AS IS USED FOR AN INTERACTIVE ENTRY, THEN
+004140*     READ THE NEXT RECORD.
+004150*----------------------------------------------------------------
+004160 3100-PROCESS-BATCH-RECORD.
+004170     PERFORM 4000-VALIDATE-ENTRY THRU 4000-EXIT.
+004180     IF IPT-RECORD-VALID
+004190         PERFORM 5000-DISPATCH-BY-TYPE THRU 5000-EXIT
+004200         ADD 1 TO IPT-RECORDS-ACCEPTED
+004210     ELSE
+004220         PERFORM 2100-WRITE-LOG-RECORD THRU 2100-EXIT
+004230         ADD 1 TO IPT-RECORDS-REJECTED
+004240     END-IF.
+004250     DIVIDE IPT-RECORDS-READ BY IPT-CHECKPOINT-INTERVAL
+004260         GIVING IPT-CKPT-QUOTIENT
+004270         REMAINDER IPT-CKPT-REMAINDER.
+004280     IF IPT-CKPT-REMAINDER = 0
+004290         PERFORM 3200-WRITE-CHECKPOINT THRU 3200-EXIT
+004300     END-IF.
+004310     PERFORM 3050-READ-INPUT-RECORD THRU 3050-EXIT.
+004320 3100-EXIT.
+004330     EXIT.
+004340
+004350*----------------------------------------------------------------
+004360* 3200-WRITE-CHECKPOINT
+004370*     SAVE THE LAST-PROCESSED RECORD NUMBER TO INPTCKPT SO A
+004380*     RESTARTED RUN KNOWS HOW FAR INTO INPTIN TO SKIP.  THE FILE
+004390*     IS REOPENED OUTPUT EACH TIME SO IT ALWAYS HOLDS ONLY THE
+004400*     MOST RECENT CHECKPOINT.
+004410*----------------------------------------------------------------
+004420 3200-WRITE-CHECKPOINT.
+004430     OPEN OUTPUT INPTCKPT-FILE.
+004440     MOVE IPT-RECORDS-READ TO CKPT-LAST-RECORD-NUMBER.
+004450     WRITE INPTCKPT-RECORD.
+004460     CLOSE INPTCKPT-FILE.
+004470 3200-EXIT.
+004480     EXIT.
+004490
+004500*----------------------------------------------------------------
+004510* 4000-VALIDATE-ENTRY
+004520*     REJECT AN ENTRY THAT IS EMPTY OR ALL SPACES OR CARRIES AN
+004530*     UNRECOGNIZED TYPE CODE, AND WARN (WITHOUT REJECTING) WHEN
+004540*     THE DESCRIPTION LOOKS TO HAVE FILLED ITS FIELD, SINCE THAT
+004550*     OFTEN MEANS THE OPERATOR'S TYPING OR PASTE WAS TRUNCATED.
+004560*     BATCH RUNS SEND THESE MESSAGES TO SYSOUT RATHER THAN THE
+004570*     CONSOLE - A BAD RECORD IS COMMON IN A LARGE BATCH FILE AND
+004580*     ROUTING EACH ONE TO THE OPERATOR WOULD FLOOD THE CONSOLE
+004590*     OVER AN UNATTENDED RUN.
+004600*----------------------------------------------------------------
+004610 4000-VALIDATE-ENTRY.
+004620     SET IPT-RECORD-VALID TO TRUE.
+004630     IF NOT IPTWK-TYPE-ADD AND NOT IPTWK-TYPE-CORRECT
+004640             AND NOT IPTWK-TYPE-DELETE
+004650         SET IPT-RECORD-INVALID TO TRUE
+004660     IF IPT-BATCH-MODE
+004670         DISPLAY "*** ENTRY REJECTED - INVALID RECORD TYPE ***"
+004680     ELSE
+004690         DISPLAY "*** ENTRY REJECTED - INVALID RECORD TYPE ***"
+004700             UPON CONSOLE
+004710     END-IF
+004720     END-IF.
+004730     IF IPTWK-DESCRIPTION = SPACES
+004740         SET IPT-RECORD-INVALID TO TRUE
+004750     IF IPT-BATCH-MODE
+004760         DISPLAY "*** ENTRY REJECTED - BLANK ENTRY ***"
+004770     ELSE
+004780         DISPLAY "*** ENTRY REJECTED - BLANK ENTRY ***"
+004790             UPON CONSOLE
+004800     END-IF
+004810     ELSE
+004820     IF IPTWK-DESCRIPTION(85:1) NOT = SPACE
+004830         IF IPT-BATCH-MODE
+004840             DISPLAY "*** WARNING - ENTRY MAY HAVE BEEN "
+004850                 "TRUNCATED ***"
+004860         ELSE
+004870             DISPLAY "*** WARNING - ENTRY MAY HAVE BEEN "
+004880                 "TRUNCATED ***"
+004890                 UPON CONSOLE
+004900         END-IF
+004910     END-IF
+004920     END-IF.
+004930 4000-EXIT.
+004940     EXIT.
+004950
+004960*----------------------------------------------------------------
+004970* 5000-DISPATCH-BY-TYPE
+004980*     ROUTE THE CURRENT ENTRY TO ITS TYPE-SPECIFIC PARAGRAPH BASED
+004990*     ON THE RECORD-TYPE CODE CARRIED IN THE COPYBOOK LAYOUT, THEN
+005000*     WRITE THE AUDIT LOG RECORD COMMON TO ALL THREE TYPES.
+005010*----------------------------------------------------------------
+005020 5000-DISPATCH-BY-TYPE.
+005030     EVALUATE TRUE
+005040         WHEN IPTWK-TYPE-ADD
+005050             PERFORM 5100-ADD-ENTRY THRU 5100-EXIT
+005060         WHEN IPTWK-TYPE-CORRECT
+005070             PERFORM 5200-CORRECT-ENTRY THRU 5200-EXIT
+005080         WHEN IPTWK-TYPE-DELETE
+005090             PERFORM 5300-DELETE-ENTRY THRU 5300-EXIT
+005100     END-EVALUATE.
+005110     PERFORM 2100-WRITE-LOG-RECORD THRU 2100-EXIT.
+005120     PERFORM 2200-WRITE-INTERFACE-RECORD THRU 2200-EXIT.
+005130 5000-EXIT.
+005140     EXIT.
+005150
+005160*----------------------------------------------------------------
+005170* 5100-ADD-ENTRY
+005180*     HANDLE AN ADD-TYPE ENTRY - A BRAND NEW ITEM BEING RECORDED
+005190*     FOR THE FIRST TIME.
+005200*----------------------------------------------------------------
+005210 5100-ADD-ENTRY.
+005220     DISPLAY "ADD      : " IPTWK-DESCRIPTION.
+005230 5100-EXIT.
+005240     EXIT.
+005250
+005260*----------------------------------------------------------------
+005270* 5200-CORRECT-ENTRY
+005280*     HANDLE A CORRECT-TYPE ENTRY - A CHANGE TO A PREVIOUSLY
+005290*     RECORDED ITEM.
+005300*----------------------------------------------------------------
+005310 5200-CORRECT-ENTRY.
+005320     DISPLAY "CORRECT  : " IPTWK-DESCRIPTION.
+005330 5200-EXIT.
+005340     EXIT.
+005350
+005360*----------------------------------------------------------------
+005370* 5300-DELETE-ENTRY
+005380*     HANDLE A DELETE-TYPE ENTRY - THE REMOVAL OF A PREVIOUSLY
+005390*     RECORDED ITEM.
+005400*----------------------------------------------------------------
+005410 5300-DELETE-ENTRY.
+005420     DISPLAY "DELETE   : " IPTWK-DESCRIPTION.
+005430 5300-EXIT.
+005440     EXIT.
+005450
+005460*----------------------------------------------------------------
+005470* 6000-RECONCILE-CONTROL-TOTAL
+005480*     FOR A BATCH RUN, COMPARE RECORDS READ AGAINST THE
+005490*     EXPECTED COUNT SUPPLIED ON THE INPTCTL CONTROL CARD AND
+005500*     SET A DISTINCT RETURN CODE ON MISMATCH SO THE JOB FAILS
+005510*     LOUDLY IN THE SCHEDULER INSTEAD OF SUCCEEDING ON PARTIAL
+005520*     DATA.  INTERACTIVE RUNS HAVE NO CONTROL CARD TO CHECK.
+005530*----------------------------------------------------------------
+005540 6000-RECONCILE-CONTROL-TOTAL.
+005550     MOVE 0 TO IPT-RETURN-CODE.
+005560     IF IPT-BATCH-MODE
+005570         READ INPTCTL-FILE
+005580         AT END
+005590             DISPLAY "*** NO INPTCTL CONTROL CARD SUPPLIED ***"
+005600                 UPON CONSOLE
+005610             MOVE 8 TO IPT-RETURN-CODE
+005620         NOT AT END
+005630             MOVE CTL-EXPECTED-COUNT TO IPT-EXPECTED-COUNT
+005640             IF IPT-EXPECTED-COUNT NOT = IPT-RECORDS-READ
+005650                 DISPLAY "*** CONTROL TOTAL MISMATCH - EXPECTED "
+005660                     IPT-EXPECTED-COUNT " RECEIVED "
+005670                     IPT-RECORDS-READ " ***"
+005680                     UPON CONSOLE
+005690                 MOVE 8 TO IPT-RETURN-CODE
+005700             ELSE
+005710                 IF IPT-RECORDS-REJECTED > 0
+005720                     MOVE 4 TO IPT-RETURN-CODE
+005730                 END-IF
+005740             END-IF
+005750         END-READ
+005760     END-IF.
+005770 6000-EXIT.
+005780     EXIT.
+005790
+005800*----------------------------------------------------------------
+005810* 7000-PRODUCE-SUMMARY
+005820*     WRITE THE END-OF-RUN CONTROL TOTALS TO INPTRPT AND TO THE
+005830*     CONSOLE SO OPERATIONS HAS SOMETHING TO CHECK THE RUN
+005840*     AGAINST AT END OF BATCH WINDOW.  RECORDS SKIPPED (ALREADY
+005850*     HANDLED BEFORE A RESTART) IS BROKEN OUT SEPARATELY SO READ
+005860*     ALWAYS EQUALS SKIPPED PLUS ACCEPTED PLUS REJECTED.
+005870*----------------------------------------------------------------
+005880 7000-PRODUCE-SUMMARY.
+005890     MOVE SPACES TO INPTRPT-LINE.
+005900     MOVE "INPUTPRINT RUN SUMMARY" TO INPTRPT-LINE.
+005910     WRITE INPTRPT-LINE.
+005920     DISPLAY INPTRPT-LINE UPON CONSOLE.
+005930     MOVE IPT-RECORDS-READ TO IPT-EDIT-COUNT.
+005940     MOVE SPACES TO INPTRPT-LINE.
+005950     STRING "  RECORDS READ     : " DELIMITED BY SIZE
+005960         IPT-EDIT-COUNT DELIMITED BY SIZE
+005970         INTO INPTRPT-LINE.
+005980     WRITE INPTRPT-LINE.
+005990     DISPLAY INPTRPT-LINE UPON CONSOLE.
+006000     MOVE IPT-RECORDS-SKIPPED TO IPT-EDIT-COUNT.
+006010     MOVE SPACES TO INPTRPT-LINE.
+006020     STRING "  RECORDS SKIPPED  : " DELIMITED BY SIZE
+006030         IPT-EDIT-COUNT DELIMITED BY SIZE
+006040         INTO INPTRPT-LINE.
+006050     WRITE INPTRPT-LINE.
+006060     DISPLAY INPTRPT-LINE UPON CONSOLE.
+006070     MOVE IPT-RECORDS-ACCEPTED TO IPT-EDIT-COUNT.
+006080     MOVE SPACES TO INPTRPT-LINE.
+006090     STRING "  RECORDS ACCEPTED : " DELIMITED BY SIZE
+006100         IPT-EDIT-COUNT DELIMITED BY SIZE
+006110         INTO INPTRPT-LINE.
+006120     WRITE INPTRPT-LINE.
+006130     DISPLAY INPTRPT-LINE UPON CONSOLE.
+006140     MOVE IPT-RECORDS-REJECTED TO IPT-EDIT-COUNT.
+006150     MOVE SPACES TO INPTRPT-LINE.
+006160     STRING "  RECORDS REJECTED : " DELIMITED BY SIZE
+006170         IPT-EDIT-COUNT DELIMITED BY SIZE
+006180         INTO INPTRPT-LINE.
+006190     WRITE INPTRPT-LINE.
+006200     DISPLAY INPTRPT-LINE UPON CONSOLE.
+006210 7000-EXIT.
+006220     EXIT.
+006230
+006240*----------------------------------------------------------------
+006250* 9000-TERMINATE
+006260*     CLOSE ALL OPEN FILES BEFORE STOP RUN.
+006270*----------------------------------------------------------------
+006280 9000-TERMINATE.
+006290     CLOSE INPTLOG-FILE.
+006300     CLOSE INPTIF-FILE.
+006310     CLOSE INPTRPT-FILE.
+006320     IF IPT-BATCH-MODE
+006330         CLOSE INPTIN-FILE
+006340         CLOSE INPTCTL-FILE
+006350     END-IF.
+006360 9000-EXIT.
+006370     EXIT.
