@@ -0,0 +1,30 @@
+000100*----------------------------------------------------------------
+000200* INPTREC.CPY
+000300*
+000400* SHARED 100-BYTE RECORD LAYOUT FOR THE INPUTPRINT ENTRY.  ANY
+000500* PROGRAM THAT READS OR WRITES AN INPUTPRINT ENTRY - THE BATCH
+000600* INPUT FILE, THE AUDIT LOG, OR A DOWNSTREAM INTERFACE FILE -
+000700* COPIES THIS LAYOUT RATHER THAN GUESSING AT BYTE OFFSETS.
+000800*
+000900* MODIFICATION HISTORY
+001000*   2026-08-09  DRO  ORIGINAL LAYOUT - ENTRY-ID, ENTRY-DATE, AND
+001100*                    A FREE-FORM DESCRIPTION.
+001200*   2026-08-09  DRO  ADDED THE RECORD-TYPE CODE AS THE FIRST
+001300*                    FIELD (ADD/CORRECT/DELETE) SO A PROGRAM CAN
+001400*                    TELL WHAT KIND OF ENTRY IT IS HANDLING.
+001500*                    DESCRIPTION SHORTENED BY ONE BYTE TO HOLD
+001600*                    THE RECORD LENGTH AT 100.
+001650*   2026-08-09  DRO  CHANGED THE SUBFIELD LEVEL NUMBERS FROM 05 TO
+001660*                    10 SO A COPY REPLACING CAN SINK THE 01-LEVEL
+001670*                    DOWN TO A 05-LEVEL GROUP (AS INPTLOG DOES)
+001680*                    WITHOUT THE SUBFIELDS BECOMING SIBLINGS OF
+001690*                    THE GROUP INSTEAD OF CHILDREN OF IT.
+001700*----------------------------------------------------------------
+001800 01  INPT-RECORD.
+001900     10  INPT-RECORD-TYPE           PIC X(01).
+002000         88  INPT-TYPE-ADD          VALUE "A".
+002100         88  INPT-TYPE-CORRECT      VALUE "C".
+002200         88  INPT-TYPE-DELETE       VALUE "D".
+002300     10  INPT-ENTRY-ID              PIC 9(06).
+002400     10  INPT-ENTRY-DATE            PIC 9(08).
+002500     10  INPT-DESCRIPTION           PIC X(85).
